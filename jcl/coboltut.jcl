@@ -0,0 +1,84 @@
+//COBOLTUT JOB (ACCTNO),'MWB PROD RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//*  COBOLTUT.JCL                                                  *
+//*  DAILY PRODUCTION STREAM FOR THE COBOLTUT TRANSACTION DRIVER.  *
+//*  STEP005 SORTS THE RAW DAILY TRANFILE INTO ACCOUNT-NUMBER      *
+//*  ORDER, SINCE THE PROGRAM'S CHECKPOINT/RESTART SKIP LOGIC      *
+//*  DEPENDS ON TRANFILE BEING IN ASCENDING KEY SEQUENCE.          *
+//*  STEP010 RUNS THE PROGRAM AGAINST THE SORTED TRANFILE,         *
+//*  CONTROL CARD, AND CHECKPOINT FILE, PRODUCING A PRINTED        *
+//*  REPORT AND A REJECT LISTING.  STEP020 CHECKS FOR REJECTS.     *
+//*  THE CHKPOINT AND REJFILE DATASETS MUST BE PRE-ALLOCATED ONCE   *
+//*  (E.G. BY AN IEFBR14 SETUP JOB) BEFORE THE FIRST RUN OF THIS    *
+//*  STREAM -- THE PROGRAM OPENS BOTH OUTPUT EACH RUN AND EXPECTS   *
+//*  TO TRUNCATE AND REWRITE THEM, NOT APPEND OR CREATE THEM FRESH. *
+//*---------------------------------------------------------------*
+//*  MODIFICATION HISTORY                                         *
+//*  DATE       INIT  DESCRIPTION                                 *
+//*  2026-08-09 MWB   ORIGINAL JOB STREAM.                        *
+//*  2026-08-09 MWB   ADDED STEP005 TO SORT TRANFILE INTO ACCOUNT- *
+//*                   NUMBER ORDER AHEAD OF STEP010, SINCE THE     *
+//*                   RESTART-SKIP LOGIC DEPENDS ON THAT ORDERING. *
+//*                   FIXED STEP020'S COND (WAS BYPASSING THE      *
+//*                   REJECT LISTING ON EXACTLY THE RUNS THAT HAD  *
+//*                   REJECTS).  DROPPED STEP030 -- RESTART=  IS A *
+//*                   JOB-CARD KEYWORD, NOT AN EXEC-STATEMENT ONE; *
+//*                   OPERATORS RESTART BY RESUBMITTING THIS JOB   *
+//*                   WITH RESTART=STEP010 ON THE JOB CARD, WHICH  *
+//*                   MAKES A SEPARATE CONDITIONAL RESTART STEP    *
+//*                   REDUNDANT.  CHANGED CHKPOINT'S DISPOSITION   *
+//*                   SO OPEN OUTPUT TRUNCATES IT EACH RUN INSTEAD *
+//*                   OF APPENDING (DISP=MOD ON A SEQUENTIAL       *
+//*                   DATASET POSITIONS AT THE EXISTING END).      *
+//*  2026-08-09 MWB   CHANGED REJFILE TO DISP=(OLD,KEEP,KEEP) --   *
+//*                   DISP=(NEW,CATLG,CATLG) WOULD FAIL THE NEXT   *
+//*                   DAY'S RUN SINCE THE CATALOGED DATASET FROM   *
+//*                   TODAY'S RUN WOULD ALREADY EXIST.  REJFILE IS *
+//*                   NOW PRE-ALLOCATED LIKE CHKPOINT AND          *
+//*                   TRUNCATED BY THE PROGRAM'S OPEN OUTPUT.      *
+//*  2026-08-09 MWB   ADDED COND=(0,NE,STEP005) TO STEP010 SO A    *
+//*                   SORT THAT DIDN'T CLEANLY SUCCEED (RC NOT 0)  *
+//*                   NEVER LETS THE PROGRAM RUN AGAINST A STALE   *
+//*                   OR INCOMPLETE SORTED TRANFILE.               *
+//*---------------------------------------------------------------*
+//STEP005  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.COBOLTUT.TRANFILE.DAILY,DISP=SHR
+//SORTOUT  DD  DSN=PROD.COBOLTUT.TRANFILE.SORTED,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,8,CH,A)
+/*
+//STEP010  EXEC PGM=COBOLTUT,COND=(0,NE,STEP005)
+//STEPLIB  DD  DSN=PROD.COBOLTUT.LOADLIB,DISP=SHR
+//TRANFILE DD  DSN=PROD.COBOLTUT.TRANFILE.SORTED,DISP=(OLD,DELETE,KEEP)
+//CTLCARD  DD  DSN=PROD.COBOLTUT.CTLCARD.DAILY,DISP=SHR
+//CHKPOINT DD  DSN=PROD.COBOLTUT.CHKPOINT,DISP=(OLD,KEEP,KEEP)
+//RPTFILE  DD  SYSOUT=*
+//REJFILE  DD  DSN=PROD.COBOLTUT.REJFILE.DAILY,DISP=(OLD,KEEP,KEEP)
+//AUDITLOG DD  DSN=PROD.COBOLTUT.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*---------------------------------------------------------------*
+//*  STEP020 - RUN ONLY WHEN STEP010 DETECTED REJECTED RECORDS     *
+//*  (RETURN CODE 4) SO THE REJECT LISTING GETS A SEPARATE SYSOUT  *
+//*  CLASS THAT OPERATIONS ROUTES TO THE DAILY-BALANCING DESK.     *
+//*---------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,NE,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.COBOLTUT.REJFILE.DAILY,DISP=SHR
+//SYSUT2   DD  SYSOUT=(R,EXCEPTION)
+//*---------------------------------------------------------------*
+//*  RESTART PROCEDURE - IF STEP010 ABENDS OR ENDS WITH AN ABEND-  *
+//*  CLASS CONDITION CODE (8 OR HIGHER), OPERATIONS CORRECTS THE   *
+//*  PROBLEM AND RESUBMITS THIS SAME JOB WITH RESTART=STEP010 ON   *
+//*  THE JOB CARD (COL. 1 JOB-STATEMENT KEYWORD, NOT AN EXEC-      *
+//*  STATEMENT ONE).  SUBONE'S CHECKPOINT LOGIC PICKS UP PAST THE  *
+//*  LAST KEY PROCESSED, SO NO SEPARATE RESTART STEP IS NEEDED.    *
+//*---------------------------------------------------------------*
