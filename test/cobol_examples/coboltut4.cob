@@ -2,32 +2,702 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. coboltut.
 AUTHOR. Mike Binns.
+INSTALLATION. DAILY PROCESSING SHOP.
 DATE-WRITTEN.March 19th 2021
+DATE-COMPILED.
+*> ---------------------------------------------------------------*
+*>  MODIFICATION HISTORY                                          *
+*>  DATE       INIT  DESCRIPTION                                  *
+*>  2026-08-09 MWB   REBUILT SUBONE AS A REAL TRANFILE DRIVER,     *
+*>                   REPLACING THE FIXED TWO-PASS DISPLAY DEMO.    *
+*>  2026-08-09 MWB   ADDED REPORT-FILE WITH HEADER/BODY/FOOTER     *
+*>                   AND PAGE BREAKS FOR A DURABLE RUN RECORD.     *
+*>  2026-08-09 MWB   ADDED CHECKPOINT/RESTART AROUND THE SUBFOUR   *
+*>                   PROCESSING STEP.                              *
+*>  2026-08-09 MWB   ADDED CONTROL-CARD READ FOR RUN MODE AND      *
+*>                   THE DAILY PROCESSING THRESHOLD.               *
+*>  2026-08-09 MWB   ADDED FIELD EDITS AND REJECT-FILE TO          *
+*>                   SUBTHREE.                                    *
+*>  2026-08-09 MWB   FACTORED MASTER RECORD OUT TO MASTREC.CPY.    *
+*>  2026-08-09 MWB   ADDED AUDIT-LOG APPENDED BY SUBTWO, SUBTHREE  *
+*>                   AND SUBFOUR.                                  *
+*>  2026-08-09 MWB   ADDED INQUIRY RUN MODE THAT BYPASSES SUBFOUR. *
+*>  2026-08-09 MWB   ADDED CONTROL-TOTAL RECONCILIATION BEFORE     *
+*>                   STOP RUN.                                     *
+*>  2026-08-09 MWB   RESTORED FREE SOURCE FORMAT TO MATCH SHOP     *
+*>                   STANDARD; AUDIT ENTRY FOR SUBTHREE NOW        *
+*>                   UNCONDITIONAL; CHECKPOINT WRITE NOW STATUS-   *
+*>                   CHECKED; RESTART SKIP NOW REQUIRES NORMAL     *
+*>                   MODE; ADDED END-OF-RUN EXCEPTION LISTING.     *
+*>  2026-08-09 MWB   RESTARTED RUNS NO LONGER SPEND THE DAILY      *
+*>                   THRESHOLD RE-SKIPPING CHECKPOINTED RECORDS;   *
+*>                   AUDIT-LOG FALLBACK OPEN NOW STATUS-CHECKED.   *
+*>  2026-08-09 MWB   CHECKPOINT IS NOW DATE-STAMPED AND ONLY       *
+*>                   HONORED AS A RESTART WHEN IT MATCHES TODAY'S  *
+*>                   DATE, SO A PRIOR DAY'S COMPLETED WATERMARK    *
+*>                   NO LONGER MAKES THE NEXT DAY'S RUN SKIP REAL  *
+*>                   TRANSACTIONS.  END-OF-RUN CLOSES NOW ONLY     *
+*>                   CLOSE FILES THIS RUN ACTUALLY OPENED.         *
+*> ---------------------------------------------------------------*
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
 SPECIAL-NAMES.
+    C01 IS TOP-OF-PAGE.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANFILE ASSIGN TO TRANFILE
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-TRANFILE-STATUS.
+    SELECT REPORT-FILE ASSIGN TO RPTFILE
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+    SELECT CONTROL-CARD-FILE ASSIGN TO CTLCARD
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CTLCARD-STATUS.
+    SELECT REJECT-FILE ASSIGN TO REJFILE
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-REJECT-STATUS.
+    SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
 DATA DIVISION.
 FILE SECTION.
+FD  TRANFILE
+    RECORD CONTAINS 60 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+    COPY "mastrec.cpy".
+FD  REPORT-FILE
+    RECORD CONTAINS 132 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  REPORT-RECORD               PIC X(132).
+FD  CHECKPOINT-FILE
+    RECORD CONTAINS 32 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+    COPY "ckptrec.cpy".
+FD  CONTROL-CARD-FILE
+    RECORD CONTAINS 80 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+    COPY "ctlcard.cpy".
+FD  REJECT-FILE
+    RECORD CONTAINS 104 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+    COPY "rejrec.cpy".
+FD  AUDIT-LOG
+    RECORD CONTAINS 44 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+    COPY "auditrec.cpy".
 WORKING-STORAGE SECTION.
-
-
+*> ---------------------------------------------------------------*
+*>  DATE AND TIME WORK FIELDS                                     *
+*> ---------------------------------------------------------------*
+01  WS-CURRENT-DATE-FIELDS.
+    05  WS-CURRENT-DATE-VALUE    PIC 9(08).
+01  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE-FIELDS.
+    05  CD-YYYY                  PIC 9(04).
+    05  CD-MM                    PIC 9(02).
+    05  CD-DD                    PIC 9(02).
+77  WS-CURRENT-TIME              PIC 9(08).
+01  WS-RUN-DATE-EDITED.
+    05  RDE-YYYY                 PIC 9(04).
+    05  FILLER                   PIC X(01) VALUE "-".
+    05  RDE-MM                   PIC 9(02).
+    05  FILLER                   PIC X(01) VALUE "-".
+    05  RDE-DD                   PIC 9(02).
+*> ---------------------------------------------------------------*
+*>  SWITCHES                                                      *
+*> ---------------------------------------------------------------*
+77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+    88  END-OF-FILE                  VALUE "Y".
+77  WS-RESTART-SWITCH            PIC X(01) VALUE "N".
+    88  RESTART-IN-PROGRESS          VALUE "Y".
+77  WS-RECORD-VALID-SWITCH       PIC X(01) VALUE "Y".
+    88  RECORD-IS-VALID              VALUE "Y".
+    88  RECORD-IS-REJECTED           VALUE "N".
+77  WS-OUT-OF-BALANCE-SWITCH     PIC X(01) VALUE "N".
+    88  RUN-OUT-OF-BALANCE           VALUE "Y".
+77  WS-TRANFILE-OPEN-SWITCH       PIC X(01) VALUE "N".
+    88  TRANFILE-IS-OPEN              VALUE "Y".
+77  WS-REPORT-OPEN-SWITCH         PIC X(01) VALUE "N".
+    88  REPORT-FILE-IS-OPEN           VALUE "Y".
+77  WS-REJECT-OPEN-SWITCH         PIC X(01) VALUE "N".
+    88  REJECT-FILE-IS-OPEN           VALUE "Y".
+77  WS-AUDIT-OPEN-SWITCH          PIC X(01) VALUE "N".
+    88  AUDIT-LOG-IS-OPEN             VALUE "Y".
+*> ---------------------------------------------------------------*
+*>  COUNTERS                                                      *
+*> ---------------------------------------------------------------*
+77  WS-RECORDS-READ-COUNT        PIC 9(06) COMP VALUE ZERO.
+77  WS-SUBTWO-EXEC-COUNT         PIC 9(06) COMP VALUE ZERO.
+77  WS-SUBTHREE-EXEC-COUNT       PIC 9(06) COMP VALUE ZERO.
+77  WS-SUBFOUR-EXEC-COUNT        PIC 9(06) COMP VALUE ZERO.
+77  WS-SUBFOUR-SUCCESS-COUNT     PIC 9(06) COMP VALUE ZERO.
+77  WS-REJECT-COUNT              PIC 9(06) COMP VALUE ZERO.
+77  WS-ITERATION-NO              PIC 9(06) COMP VALUE ZERO.
+77  WS-EXPECTED-COUNT            PIC 9(06) COMP VALUE ZERO.
+77  WS-RETURN-CODE               PIC 9(02) COMP VALUE ZERO.
+77  WS-RESTART-SKIPPED-COUNT     PIC 9(06) COMP VALUE ZERO.
+*>  WS-NEW-WORK-COUNT GATES CC-MAX-RECS -- IT COUNTS ONLY RECORDS
+*>  ACTUALLY PASSED TO SUBTWO, NOT RECORDS SKIPPED ON A CHECKPOINT
+*>  RESTART, SO A RESTARTED RUN'S THRESHOLD IS SPENT ON NEW WORK.
+77  WS-NEW-WORK-COUNT            PIC 9(06) COMP VALUE ZERO.
+*> ---------------------------------------------------------------*
+*>  END-OF-RUN EXCEPTION LISTING TABLE                            *
+*>  HOLDS THE FIRST WS-REJECT-TABLE-MAX REJECTED RECORDS SO        *
+*>  9050-WRITE-EXCEPTION-LISTING CAN PRINT A CONSOLIDATED LISTING  *
+*>  AT END OF RUN, IN ADDITION TO THE PER-RECORD ENTRY ALREADY     *
+*>  WRITTEN TO REJECT-FILE AS EACH RECORD IS EDITED.               *
+*> ---------------------------------------------------------------*
+77  WS-REJECT-TABLE-MAX          PIC 9(06) COMP VALUE 500.
+77  WS-REJECT-TABLE-USED         PIC 9(06) COMP VALUE ZERO.
+77  WS-REJECT-TABLE-INDEX        PIC 9(06) COMP VALUE ZERO.
+01  WS-REJECT-TABLE.
+    05  RT-ENTRY OCCURS 500 TIMES.
+        10  RT-ACCOUNT-NO            PIC 9(08).
+        10  RT-REASON-CODE           PIC X(04).
+        10  RT-REASON-TEXT           PIC X(40).
+*> ---------------------------------------------------------------*
+*>  REPORT CONTROL FIELDS                                         *
+*> ---------------------------------------------------------------*
+77  WS-PAGE-NUMBER               PIC 9(04) COMP VALUE ZERO.
+77  WS-LINES-ON-PAGE             PIC 9(04) COMP VALUE ZERO.
+77  WS-MAX-LINES-PER-PAGE        PIC 9(04) VALUE 50.
+77  WS-RPT-MESSAGE-TEXT          PIC X(60) VALUE SPACES.
+77  WS-CURRENT-PARAGRAPH         PIC X(10) VALUE SPACES.
+*> ---------------------------------------------------------------*
+*>  FILE STATUS FIELDS                                            *
+*> ---------------------------------------------------------------*
+77  WS-TRANFILE-STATUS           PIC X(02) VALUE "00".
+77  WS-CTLCARD-STATUS            PIC X(02) VALUE "00".
+77  WS-CKPT-STATUS               PIC X(02) VALUE "00".
+77  WS-REPORT-STATUS             PIC X(02) VALUE "00".
+77  WS-REJECT-STATUS             PIC X(02) VALUE "00".
+77  WS-AUDIT-STATUS              PIC X(02) VALUE "00".
+*> ---------------------------------------------------------------*
+*>  REPORT LINE LAYOUTS                                           *
+*> ---------------------------------------------------------------*
+01  WS-RPT-HEADER-LINE.
+    05  FILLER                   PIC X(01) VALUE SPACE.
+    05  FILLER                   PIC X(10) VALUE "RUN DATE: ".
+    05  RH-RUN-DATE              PIC X(10).
+    05  FILLER                   PIC X(05) VALUE SPACES.
+    05  FILLER                   PIC X(12) VALUE "PROGRAM-ID: ".
+    05  RH-PROGRAM-ID            PIC X(10) VALUE "COBOLTUT".
+    05  FILLER                   PIC X(05) VALUE SPACES.
+    05  FILLER                   PIC X(06) VALUE "PAGE: ".
+    05  RH-PAGE-NO               PIC ZZZ9.
+    05  FILLER                   PIC X(69) VALUE SPACES.
+01  WS-RPT-BODY-LINE.
+    05  FILLER                   PIC X(01) VALUE SPACE.
+    05  RB-PARAGRAPH             PIC X(10).
+    05  FILLER                   PIC X(02) VALUE SPACES.
+    05  RB-ACCOUNT-NO            PIC 9(08).
+    05  FILLER                   PIC X(02) VALUE SPACES.
+    05  RB-MESSAGE               PIC X(60).
+    05  FILLER                   PIC X(49) VALUE SPACES.
+01  WS-RPT-FOOTER-LINE.
+    05  FILLER                   PIC X(01) VALUE SPACE.
+    05  FILLER                   PIC X(08) VALUE "SUBTWO=".
+    05  RF-SUBTWO-COUNT          PIC ZZZ,ZZ9.
+    05  FILLER                   PIC X(02) VALUE SPACES.
+    05  FILLER                   PIC X(10) VALUE "SUBTHREE=".
+    05  RF-SUBTHREE-COUNT        PIC ZZZ,ZZ9.
+    05  FILLER                   PIC X(02) VALUE SPACES.
+    05  FILLER                   PIC X(09) VALUE "SUBFOUR=".
+    05  RF-SUBFOUR-COUNT         PIC ZZZ,ZZ9.
+    05  FILLER                   PIC X(02) VALUE SPACES.
+    05  FILLER                   PIC X(09) VALUE "REJECTS=".
+    05  RF-REJECT-COUNT          PIC ZZZ,ZZ9.
+    05  FILLER                   PIC X(61) VALUE SPACES.
+01  WS-RPT-BALANCE-LINE.
+    05  FILLER                   PIC X(01) VALUE SPACE.
+    05  RBL-MESSAGE              PIC X(100).
+    05  FILLER                   PIC X(31) VALUE SPACES.
 PROCEDURE DIVISION.
+*> ---------------------------------------------------------------*
+*>  SUBONE - MAIN TRANSACTION-FILE DRIVER                         *
+*>  OPENS THE DAILY TRANFILE AND RUNS SUBTWO/SUBTHREE/SUBFOUR      *
+*>  ONCE PER INPUT RECORD UNTIL END OF FILE.                       *
+*> ---------------------------------------------------------------*
 SubOne.
-        DISPLAY "In Paragraph 1"
+    DISPLAY "In Paragraph 1".
+    PERFORM 1000-OPEN-ALL-FILES THRU 1000-EXIT.
+    PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+    PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+    PERFORM 1300-WRITE-REPORT-HEADER THRU 1300-EXIT.
+    PERFORM 1400-READ-TRANFILE THRU 1400-EXIT.
+    PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+        UNTIL END-OF-FILE
+        OR WS-NEW-WORK-COUNT NOT LESS THAN CC-MAX-RECS.
+    PERFORM 9000-RECONCILE-TOTALS THRU 9000-EXIT.
+    PERFORM 9050-WRITE-EXCEPTION-LISTING THRU 9050-EXIT.
+    PERFORM 9100-WRITE-REPORT-FOOTER THRU 9100-EXIT.
+    PERFORM 9900-CLOSE-ALL-FILES THRU 9900-EXIT.
+    DISPLAY "Returned to Paragraph 1".
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    STOP RUN.
+*> ---------------------------------------------------------------*
+*>  1000-OPEN-ALL-FILES - OPEN THE DAY'S TRANSACTION FILE AND      *
+*>  ABEND IF IT WON'T OPEN.                                        *
+*> ---------------------------------------------------------------*
+1000-OPEN-ALL-FILES.
+    ACCEPT WS-CURRENT-DATE-VALUE FROM DATE YYYYMMDD.
+    ACCEPT WS-CURRENT-TIME FROM TIME.
+    MOVE CD-YYYY TO RDE-YYYY.
+    MOVE CD-MM TO RDE-MM.
+    MOVE CD-DD TO RDE-DD.
+    OPEN INPUT TRANFILE.
+    IF WS-TRANFILE-STATUS NOT = "00"
+        DISPLAY "TRANFILE OPEN ERROR " WS-TRANFILE-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+        GO TO 9999-ABEND-EXIT
+    END-IF.
+    SET TRANFILE-IS-OPEN TO TRUE.
+    OPEN OUTPUT REPORT-FILE.
+    IF WS-REPORT-STATUS NOT = "00"
+        DISPLAY "REPORT-FILE OPEN ERROR " WS-REPORT-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+        GO TO 9999-ABEND-EXIT
+    END-IF.
+    SET REPORT-FILE-IS-OPEN TO TRUE.
+    OPEN OUTPUT REJECT-FILE.
+    IF WS-REJECT-STATUS NOT = "00"
+        DISPLAY "REJECT-FILE OPEN ERROR " WS-REJECT-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+        GO TO 9999-ABEND-EXIT
+    END-IF.
+    SET REJECT-FILE-IS-OPEN TO TRUE.
+    OPEN EXTEND AUDIT-LOG.
+    IF WS-AUDIT-STATUS NOT = "00"
+        OPEN OUTPUT AUDIT-LOG
+        IF WS-AUDIT-STATUS NOT = "00"
+            DISPLAY "AUDIT-LOG OPEN ERROR " WS-AUDIT-STATUS
+            MOVE 8 TO WS-RETURN-CODE
+            GO TO 9999-ABEND-EXIT
+        END-IF
+    END-IF.
+    SET AUDIT-LOG-IS-OPEN TO TRUE.
+1000-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  1100-READ-CONTROL-CARD - PULL THE DAILY THRESHOLD AND RUN      *
+*>  MODE FROM THE CONTROL CARD.  DEFAULT TO NORMAL/UNLIMITED IF     *
+*>  OPERATIONS DID NOT SUPPLY ONE.                                  *
+*> ---------------------------------------------------------------*
+1100-READ-CONTROL-CARD.
+    OPEN INPUT CONTROL-CARD-FILE.
+    IF WS-CTLCARD-STATUS = "00"
+        READ CONTROL-CARD-FILE
+            AT END
+                MOVE 999999 TO CC-MAX-RECS
+                MOVE "NORMAL " TO CC-RUN-MODE
+        END-READ
+        CLOSE CONTROL-CARD-FILE
+    ELSE
+        MOVE 999999 TO CC-MAX-RECS
+        MOVE "NORMAL " TO CC-RUN-MODE
+    END-IF.
+1100-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  1200-READ-CHECKPOINT - SEE IF THIS RUN'S OWN DATE LEFT A       *
+*>  CHECKPOINT BEHIND (I.E. THIS IS A RESUBMISSION OF A RUN THAT   *
+*>  ABENDED PART-WAY THROUGH TODAY).  A CHECKPOINT STAMPED WITH A  *
+*>  DIFFERENT DATE IS A PRIOR DAY'S COMPLETED WATERMARK, NOT AN    *
+*>  IN-FLIGHT RESTART, AND IS IGNORED -- OTHERWISE A CLEAN RUN'S   *
+*>  LAST-PROCESSED KEY WOULD CAUSE THE NEXT DAY'S RUN TO SKIP      *
+*>  EVERY TRANSACTION UP TO THAT KEY.  IF SO, RECORDS UP TO THE    *
+*>  LAST KEY PROCESSED ARE SKIPPED ON A NORMAL-MODE RUN ONLY       *
+*>  (SEE 2000-PROCESS-ONE-RECORD).                                 *
+*> ---------------------------------------------------------------*
+1200-READ-CHECKPOINT.
+    MOVE ZEROS TO CK-LAST-KEY-PROCESSED.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                IF CK-RUN-DATE = WS-CURRENT-DATE-VALUE
+                    SET RESTART-IN-PROGRESS TO TRUE
+                ELSE
+                    MOVE ZEROS TO CK-LAST-KEY-PROCESSED
+                END-IF
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+1200-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  1300-WRITE-REPORT-HEADER - PAGE HEADER, ALSO USED TO START A   *
+*>  NEW PAGE WHEN THE BODY LINE COUNT REACHES THE PAGE LIMIT.      *
+*> ---------------------------------------------------------------*
+1300-WRITE-REPORT-HEADER.
+    ADD 1 TO WS-PAGE-NUMBER.
+    MOVE ZERO TO WS-LINES-ON-PAGE.
+    MOVE WS-PAGE-NUMBER TO RH-PAGE-NO.
+    MOVE WS-RUN-DATE-EDITED TO RH-RUN-DATE.
+    WRITE REPORT-RECORD FROM WS-RPT-HEADER-LINE
+        AFTER ADVANCING TOP-OF-PAGE.
+1300-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  1400-READ-TRANFILE - READ THE NEXT DAILY TRANSACTION RECORD.  *
+*>  NOTE: TRANFILE IS ASSUMED SORTED IN ASCENDING MR-ACCOUNT-NO    *
+*>  ORDER BY THE SORT STEP THAT PRECEDES THIS PROGRAM IN THE JCL   *
+*>  STREAM (SEE JCL/COBOLTUT.JCL) -- THE CHECKPOINT/RESTART SKIP   *
+*>  TEST IN 2000-PROCESS-ONE-RECORD DEPENDS ON THAT ORDERING.      *
+*> ---------------------------------------------------------------*
+1400-READ-TRANFILE.
+    READ TRANFILE
+        AT END
+            SET END-OF-FILE TO TRUE
+    END-READ.
+1400-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  2000-PROCESS-ONE-RECORD - ONE PASS OF THE MAIN DRIVING LOOP,   *
+*>  RUNNING SUBTWO FOR EVERY RECORD READ.  ON A NORMAL-MODE        *
+*>  RESTART, RECORDS AT OR BELOW THE CHECKPOINTED KEY ARE SKIPPED; *
+*>  AN INQUIRY-MODE RUN ALWAYS PROCESSES THE WHOLE FILE SINCE IT   *
+*>  IS A PREVIEW, NOT A CONTINUATION OF A PRIOR RUN.  SKIPPED       *
+*>  RECORDS DO NOT COUNT AGAINST CC-MAX-RECS (SEE WS-NEW-WORK-      *
+*>  COUNT) SO A RESTARTED RUN SPENDS ITS WHOLE THRESHOLD ON NEW     *
+*>  WORK INSTEAD OF RE-READING ALREADY-CHECKPOINTED RECORDS.        *
+*> ---------------------------------------------------------------*
+2000-PROCESS-ONE-RECORD.
+    ADD 1 TO WS-RECORDS-READ-COUNT.
+    IF RESTART-IN-PROGRESS
+       AND CC-MODE-NORMAL
+       AND MR-ACCOUNT-NO IN MASTER-RECORD
+           NOT GREATER THAN CK-LAST-KEY-PROCESSED
+        ADD 1 TO WS-RESTART-SKIPPED-COUNT
+    ELSE
+        ADD 1 TO WS-NEW-WORK-COUNT
         PERFORM SubTwo
-        DISPLAY "Returned to Paragraph 1"
-        PERFORM SubFour 2 TIMES.
-        STOP RUN.
-
+    END-IF.
+    PERFORM 1400-READ-TRANFILE THRU 1400-EXIT.
+2000-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  SUBTWO - ROUTES THE CURRENT RECORD TO SUBTHREE FOR EDITING.    *
+*> ---------------------------------------------------------------*
+SubTwo.
+    DISPLAY "In Paragraph 2".
+    ADD 1 TO WS-SUBTWO-EXEC-COUNT.
+    MOVE "SUBTWO" TO WS-CURRENT-PARAGRAPH.
+    MOVE "PARAGRAPH 2 - ROUTED FOR EDIT" TO WS-RPT-MESSAGE-TEXT.
+    PERFORM 8100-WRITE-AUDIT-ENTRY THRU 8100-EXIT.
+    PERFORM 8200-WRITE-REPORT-LINE THRU 8200-EXIT.
+    PERFORM SubThree.
+    DISPLAY "Returned to Paragraph 2".
+*> ---------------------------------------------------------------*
+*>  SUBTHREE - EDITS THE CURRENT RECORD AND ROUTES VALID RECORDS   *
+*>  ON TO SUBFOUR.  AN AUDIT ENTRY IS WRITTEN FOR EVERY EXECUTION  *
+*>  OF THIS PARAGRAPH, WHETHER THE RECORD PASSES EDIT OR IS        *
+*>  REJECTED.                                                     *
+*> ---------------------------------------------------------------*
 SubThree.
     DISPLAY "In Paragraph 3".
-
-SubTwo.
-    DISPLAY "In Paragraph 2"
-      PERFORM SubThree
-      DISPLAY "Returned to Paragraph 2".
-
+    ADD 1 TO WS-SUBTHREE-EXEC-COUNT.
+    MOVE "SUBTHREE" TO WS-CURRENT-PARAGRAPH.
+    SET RECORD-IS-VALID TO TRUE.
+    PERFORM 4000-VALIDATE-RECORD THRU 4000-EXIT.
+    IF RECORD-IS-REJECTED
+        PERFORM 4100-WRITE-REJECT THRU 4100-EXIT
+    ELSE
+        MOVE "PARAGRAPH 3 - RECORD PASSED EDIT"
+            TO WS-RPT-MESSAGE-TEXT
+    END-IF.
+    PERFORM 8100-WRITE-AUDIT-ENTRY THRU 8100-EXIT.
+    PERFORM 8200-WRITE-REPORT-LINE THRU 8200-EXIT.
+    IF RECORD-IS-VALID AND CC-MODE-NORMAL
+        PERFORM SubFour
+    END-IF.
+*> ---------------------------------------------------------------*
+*>  4000-VALIDATE-RECORD - REQUIRED FIELD AND RANGE EDITS.        *
+*> ---------------------------------------------------------------*
+4000-VALIDATE-RECORD.
+    IF MR-ACCOUNT-NO IN MASTER-RECORD = ZERO
+        SET RECORD-IS-REJECTED TO TRUE
+        MOVE "E001" TO RJ-REASON-CODE
+        MOVE "MISSING ACCOUNT NUMBER" TO RJ-REASON-TEXT
+    ELSE
+        IF MR-TRANS-DATE IN MASTER-RECORD = ZERO
+            SET RECORD-IS-REJECTED TO TRUE
+            MOVE "E002" TO RJ-REASON-CODE
+            MOVE "MISSING TRANSACTION DATE" TO RJ-REASON-TEXT
+        ELSE
+            IF MR-AMOUNT IN MASTER-RECORD
+                NOT GREATER THAN ZERO
+                SET RECORD-IS-REJECTED TO TRUE
+                MOVE "E003" TO RJ-REASON-CODE
+                MOVE "AMOUNT NOT GREATER THAN ZERO"
+                    TO RJ-REASON-TEXT
+            ELSE
+                IF NOT MR-TYPE-DEBIT IN MASTER-RECORD
+                   AND NOT MR-TYPE-CREDIT IN MASTER-RECORD
+                    SET RECORD-IS-REJECTED TO TRUE
+                    MOVE "E004" TO RJ-REASON-CODE
+                    MOVE "TRANSACTION TYPE NOT DR OR CR"
+                        TO RJ-REASON-TEXT
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+4000-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  4100-WRITE-REJECT - LOG A FAILING RECORD TO REJECT-FILE AND    *
+*>  CAPTURE IT IN THE IN-MEMORY TABLE FOR THE END-OF-RUN           *
+*>  EXCEPTION LISTING (9050-WRITE-EXCEPTION-LISTING).              *
+*> ---------------------------------------------------------------*
+4100-WRITE-REJECT.
+    MOVE CORRESPONDING MASTER-RECORD TO REJECT-RECORD.
+    ADD 1 TO WS-REJECT-COUNT.
+    WRITE REJECT-RECORD.
+    IF WS-REJECT-STATUS NOT = "00"
+        DISPLAY "REJECT-FILE WRITE ERROR " WS-REJECT-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+        GO TO 9999-ABEND-EXIT
+    END-IF.
+    IF WS-REJECT-TABLE-USED LESS THAN WS-REJECT-TABLE-MAX
+        ADD 1 TO WS-REJECT-TABLE-USED
+        MOVE MR-ACCOUNT-NO IN MASTER-RECORD
+            TO RT-ACCOUNT-NO (WS-REJECT-TABLE-USED)
+        MOVE RJ-REASON-CODE TO RT-REASON-CODE (WS-REJECT-TABLE-USED)
+        MOVE RJ-REASON-TEXT TO RT-REASON-TEXT (WS-REJECT-TABLE-USED)
+    END-IF.
+    STRING "PARAGRAPH 3 - REJECTED - " DELIMITED BY SIZE
+           RJ-REASON-TEXT DELIMITED BY SIZE
+        INTO WS-RPT-MESSAGE-TEXT.
+4100-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  SUBFOUR - FINAL PROCESSING STEP FOR A RECORD THAT PASSED       *
+*>  EDIT.                                                          *
+*> ---------------------------------------------------------------*
 SubFour.
-     DISPLAY "Repeat".
-
-STOP RUN.
+    DISPLAY "Repeat".
+    ADD 1 TO WS-SUBFOUR-EXEC-COUNT.
+    ADD 1 TO WS-ITERATION-NO.
+    ADD 1 TO WS-SUBFOUR-SUCCESS-COUNT.
+    MOVE "SUBFOUR" TO WS-CURRENT-PARAGRAPH.
+    MOVE "PARAGRAPH 4 - ITERATION COMPLETE"
+        TO WS-RPT-MESSAGE-TEXT.
+    PERFORM 8100-WRITE-AUDIT-ENTRY THRU 8100-EXIT.
+    PERFORM 8200-WRITE-REPORT-LINE THRU 8200-EXIT.
+    PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT.
+*> ---------------------------------------------------------------*
+*>  8000-WRITE-CHECKPOINT - PERSIST PROGRESS AFTER EACH SUBFOUR    *
+*>  ITERATION SO A RESTARTED RUN CAN RESUME PAST THIS KEY.         *
+*>  OPEN OUTPUT REWRITES THE (SINGLE-RECORD) FILE FROM THE START   *
+*>  EACH TIME; THE CHKPOINT DD MUST BE ALLOCATED WITH A            *
+*>  DISPOSITION THAT LETS COBOL TRUNCATE IT ON OUTPUT RATHER THAN  *
+*>  APPEND (SEE JCL/COBOLTUT.JCL).                                 *
+*> ---------------------------------------------------------------*
+8000-WRITE-CHECKPOINT.
+    MOVE WS-CURRENT-DATE-VALUE TO CK-RUN-DATE.
+    MOVE WS-ITERATION-NO TO CK-LAST-ITERATION-NO.
+    MOVE MR-ACCOUNT-NO IN MASTER-RECORD
+        TO CK-LAST-KEY-PROCESSED.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS NOT = "00"
+        DISPLAY "CHECKPOINT-FILE OPEN ERROR " WS-CKPT-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+        GO TO 9999-ABEND-EXIT
+    END-IF.
+    WRITE CHECKPOINT-RECORD.
+    IF WS-CKPT-STATUS NOT = "00"
+        DISPLAY "CHECKPOINT-FILE WRITE ERROR " WS-CKPT-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+        GO TO 9999-ABEND-EXIT
+    END-IF.
+    CLOSE CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS NOT = "00"
+        DISPLAY "CHECKPOINT-FILE CLOSE ERROR " WS-CKPT-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+        GO TO 9999-ABEND-EXIT
+    END-IF.
+8000-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  8100-WRITE-AUDIT-ENTRY - APPEND ONE ROW TO THE AUDIT LOG FOR   *
+*>  THE PARAGRAPH CURRENTLY EXECUTING AGAINST THE CURRENT RECORD.  *
+*> ---------------------------------------------------------------*
+8100-WRITE-AUDIT-ENTRY.
+    ACCEPT WS-CURRENT-DATE-VALUE FROM DATE YYYYMMDD.
+    ACCEPT WS-CURRENT-TIME FROM TIME.
+    MOVE WS-CURRENT-DATE-VALUE TO AL-LOG-DATE.
+    MOVE WS-CURRENT-TIME TO AL-LOG-TIME.
+    MOVE WS-CURRENT-PARAGRAPH TO AL-PARAGRAPH-NAME.
+    MOVE MR-ACCOUNT-NO IN MASTER-RECORD
+        TO AL-RECORD-KEY.
+    WRITE AUDIT-LOG-RECORD.
+    IF WS-AUDIT-STATUS NOT = "00"
+        DISPLAY "AUDIT-LOG WRITE ERROR - STATUS " WS-AUDIT-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+        GO TO 9999-ABEND-EXIT
+    END-IF.
+8100-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  8200-WRITE-REPORT-LINE - ONE DETAIL LINE PER PERFORM OF        *
+*>  SUBTWO/SUBTHREE/SUBFOUR, WITH PAGE BREAKS AT THE LINE LIMIT.   *
+*> ---------------------------------------------------------------*
+8200-WRITE-REPORT-LINE.
+    MOVE SPACES TO WS-RPT-BODY-LINE.
+    MOVE WS-CURRENT-PARAGRAPH TO RB-PARAGRAPH.
+    MOVE MR-ACCOUNT-NO IN MASTER-RECORD
+        TO RB-ACCOUNT-NO.
+    MOVE WS-RPT-MESSAGE-TEXT TO RB-MESSAGE.
+    WRITE REPORT-RECORD FROM WS-RPT-BODY-LINE
+        AFTER ADVANCING 1 LINE.
+    ADD 1 TO WS-LINES-ON-PAGE.
+    IF WS-LINES-ON-PAGE NOT LESS THAN WS-MAX-LINES-PER-PAGE
+        PERFORM 1300-WRITE-REPORT-HEADER THRU 1300-EXIT
+    END-IF.
+8200-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  9000-RECONCILE-TOTALS - COMPARE RECORDS READ AGAINST SUBFOUR   *
+*>  SUCCESSES, REJECTS AND RESTART SKIPS.  FLAGS AN OUT-OF-        *
+*>  BALANCE CONDITION ON THE REPORT AND THE RETURN CODE.           *
+*> ---------------------------------------------------------------*
+9000-RECONCILE-TOTALS.
+    MOVE SPACES TO WS-RPT-BALANCE-LINE.
+    IF CC-MODE-INQUIRY
+        MOVE "INQUIRY MODE - SUBFOUR SKIPPED, RECONCILIATION N/A"
+            TO RBL-MESSAGE
+    ELSE
+        COMPUTE WS-EXPECTED-COUNT =
+            WS-SUBFOUR-SUCCESS-COUNT + WS-REJECT-COUNT
+                + WS-RESTART-SKIPPED-COUNT
+        IF WS-EXPECTED-COUNT NOT EQUAL WS-RECORDS-READ-COUNT
+            SET RUN-OUT-OF-BALANCE TO TRUE
+            MOVE 16 TO WS-RETURN-CODE
+            MOVE "*** OUT OF BALANCE ***"
+                TO RBL-MESSAGE
+        ELSE
+            IF WS-REJECT-COUNT NOT = ZERO
+                MOVE 4 TO WS-RETURN-CODE
+            END-IF
+            MOVE "RECORD COUNTS RECONCILE - RUN IN BALANCE"
+                TO RBL-MESSAGE
+        END-IF
+    END-IF.
+    WRITE REPORT-RECORD FROM WS-RPT-BALANCE-LINE
+        AFTER ADVANCING 2 LINES.
+9000-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  9050-WRITE-EXCEPTION-LISTING - CONSOLIDATED END-OF-RUN LISTING *
+*>  OF EVERY REJECTED RECORD CAPTURED IN WS-REJECT-TABLE, SO THE   *
+*>  BALANCING DESK HAS ONE PLACE ON THE REPORT TO SEE ALL REJECTS  *
+*>  AND THEIR REASON CODES TOGETHER, IN ADDITION TO REJECT-FILE.   *
+*> ---------------------------------------------------------------*
+9050-WRITE-EXCEPTION-LISTING.
+    MOVE SPACES TO WS-RPT-BALANCE-LINE.
+    IF WS-REJECT-COUNT = ZERO
+        MOVE "NO REJECTED RECORDS THIS RUN" TO RBL-MESSAGE
+        WRITE REPORT-RECORD FROM WS-RPT-BALANCE-LINE
+            AFTER ADVANCING 2 LINES
+    ELSE
+        MOVE "*** EXCEPTION LISTING - REJECTED RECORDS ***"
+            TO RBL-MESSAGE
+        WRITE REPORT-RECORD FROM WS-RPT-BALANCE-LINE
+            AFTER ADVANCING 2 LINES
+        PERFORM 9060-WRITE-ONE-EXCEPTION THRU 9060-EXIT
+            VARYING WS-REJECT-TABLE-INDEX FROM 1 BY 1
+            UNTIL WS-REJECT-TABLE-INDEX > WS-REJECT-TABLE-USED
+        IF WS-REJECT-COUNT GREATER THAN WS-REJECT-TABLE-USED
+            MOVE SPACES TO WS-RPT-BALANCE-LINE
+            MOVE "*** ADDITIONAL REJECTS NOT LISTED - SEE REJECT-FILE ***"
+                TO RBL-MESSAGE
+            WRITE REPORT-RECORD FROM WS-RPT-BALANCE-LINE
+                AFTER ADVANCING 1 LINES
+        END-IF
+    END-IF.
+9050-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  9060-WRITE-ONE-EXCEPTION - ONE DETAIL LINE OF THE EXCEPTION    *
+*>  LISTING, PERFORMED ONCE PER CAPTURED REJECT TABLE ENTRY.       *
+*> ---------------------------------------------------------------*
+9060-WRITE-ONE-EXCEPTION.
+    MOVE SPACES TO WS-RPT-BODY-LINE.
+    MOVE "EXCEPTION" TO RB-PARAGRAPH.
+    MOVE RT-ACCOUNT-NO (WS-REJECT-TABLE-INDEX) TO RB-ACCOUNT-NO.
+    STRING RT-REASON-CODE (WS-REJECT-TABLE-INDEX) DELIMITED BY SIZE
+           " - " DELIMITED BY SIZE
+           RT-REASON-TEXT (WS-REJECT-TABLE-INDEX) DELIMITED BY SIZE
+        INTO RB-MESSAGE.
+    WRITE REPORT-RECORD FROM WS-RPT-BODY-LINE
+        AFTER ADVANCING 1 LINE.
+    ADD 1 TO WS-LINES-ON-PAGE.
+    IF WS-LINES-ON-PAGE NOT LESS THAN WS-MAX-LINES-PER-PAGE
+        PERFORM 1300-WRITE-REPORT-HEADER THRU 1300-EXIT
+    END-IF.
+9060-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  9100-WRITE-REPORT-FOOTER - TOTAL PARAGRAPH-EXECUTION COUNTS    *
+*>  FOR THE RUN.                                                   *
+*> ---------------------------------------------------------------*
+9100-WRITE-REPORT-FOOTER.
+    MOVE WS-SUBTWO-EXEC-COUNT TO RF-SUBTWO-COUNT.
+    MOVE WS-SUBTHREE-EXEC-COUNT TO RF-SUBTHREE-COUNT.
+    MOVE WS-SUBFOUR-EXEC-COUNT TO RF-SUBFOUR-COUNT.
+    MOVE WS-REJECT-COUNT TO RF-REJECT-COUNT.
+    WRITE REPORT-RECORD FROM WS-RPT-FOOTER-LINE
+        AFTER ADVANCING 2 LINES.
+9100-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  9900-CLOSE-ALL-FILES - NORMAL END-OF-RUN FILE CLOSE.  ONLY      *
+*>  CLOSES FILES THIS RUN ACTUALLY OPENED (SEE 1000-OPEN-ALL-       *
+*>  FILES).                                                         *
+*> ---------------------------------------------------------------*
+9900-CLOSE-ALL-FILES.
+    IF TRANFILE-IS-OPEN
+        CLOSE TRANFILE
+    END-IF.
+    IF REPORT-FILE-IS-OPEN
+        CLOSE REPORT-FILE
+    END-IF.
+    IF REJECT-FILE-IS-OPEN
+        CLOSE REJECT-FILE
+    END-IF.
+    IF AUDIT-LOG-IS-OPEN
+        CLOSE AUDIT-LOG
+    END-IF.
+9900-EXIT.
+    EXIT.
+*> ---------------------------------------------------------------*
+*>  9999-ABEND-EXIT - REACHED BY GO TO WHEN A REQUIRED FILE WILL   *
+*>  NOT OPEN OR A REQUIRED I/O FAILS.  SETS THE RETURN CODE FOR    *
+*>  JCL CONDITION-CODE CHECKING AND ENDS THE RUN.  ONLY CLOSES     *
+*>  FILES THIS RUN ACTUALLY OPENED -- A GO TO HERE CAN BE REACHED  *
+*>  BEFORE SOME OF THEM WERE EVER OPENED (SEE 1000-OPEN-ALL-        *
+*>  FILES).                                                         *
+*> ---------------------------------------------------------------*
+9999-ABEND-EXIT.
+    IF WS-RETURN-CODE = ZERO
+        MOVE 12 TO WS-RETURN-CODE
+    END-IF.
+    IF TRANFILE-IS-OPEN
+        CLOSE TRANFILE
+    END-IF.
+    IF REPORT-FILE-IS-OPEN
+        CLOSE REPORT-FILE
+    END-IF.
+    IF REJECT-FILE-IS-OPEN
+        CLOSE REJECT-FILE
+    END-IF.
+    IF AUDIT-LOG-IS-OPEN
+        CLOSE AUDIT-LOG
+    END-IF.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    STOP RUN.
