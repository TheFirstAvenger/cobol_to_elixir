@@ -0,0 +1,17 @@
+*> ---------------------------------------------------------------*
+*>  AUDITREC.CPY                                                  *
+*>  AUDIT-LOG RECORD -- ONE ROW PER PARAGRAPH EXECUTION AGAINST   *
+*>  A TRANSACTION RECORD.  APPENDED TO BY SUBTWO, SUBTHREE AND    *
+*>  SUBFOUR SO "DID THIS ACCOUNT GET PROCESSED" CAN BE ANSWERED   *
+*>  LONG AFTER THE JOB LOG HAS AGED OFF.                          *
+*> ---------------------------------------------------------------*
+*>  MODIFICATION HISTORY                                         *
+*>  DATE       INIT  DESCRIPTION                                 *
+*>  2026-08-09 MWB   ORIGINAL COPYBOOK.                           *
+*> ---------------------------------------------------------------*
+01  AUDIT-LOG-RECORD.
+    05  AL-LOG-DATE                PIC 9(08).
+    05  AL-LOG-TIME                PIC 9(08).
+    05  AL-PARAGRAPH-NAME          PIC X(10).
+    05  AL-RECORD-KEY              PIC 9(08).
+    05  FILLER                     PIC X(10).
