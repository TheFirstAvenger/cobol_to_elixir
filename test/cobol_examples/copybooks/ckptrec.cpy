@@ -0,0 +1,16 @@
+*> ---------------------------------------------------------------*
+*>  CKPTREC.CPY                                                   *
+*>  CHECKPOINT/RESTART RECORD FOR THE SUBFOUR PROCESSING LOOP.    *
+*>  ONE RECORD IS REWRITTEN EACH TIME SUBFOUR COMPLETES AN        *
+*>  ITERATION SO A RESUBMITTED RUN CAN RESUME AFTER THE LAST      *
+*>  KEY SUCCESSFULLY PROCESSED.                                   *
+*> ---------------------------------------------------------------*
+*>  MODIFICATION HISTORY                                         *
+*>  DATE       INIT  DESCRIPTION                                 *
+*>  2026-08-09 MWB   ORIGINAL COPYBOOK.                           *
+*> ---------------------------------------------------------------*
+01  CHECKPOINT-RECORD.
+    05  CK-RUN-DATE                PIC 9(08).
+    05  CK-LAST-ITERATION-NO       PIC 9(06).
+    05  CK-LAST-KEY-PROCESSED      PIC 9(08).
+    05  FILLER                     PIC X(10).
