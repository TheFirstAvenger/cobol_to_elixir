@@ -0,0 +1,16 @@
+*> ---------------------------------------------------------------*
+*>  CTLCARD.CPY                                                   *
+*>  DAILY CONTROL-CARD LAYOUT FOR COBOLTUT                        *
+*>  READ ONCE AT THE START OF SUBONE TO TUNE A RUN WITHOUT A      *
+*>  RECOMPILE -- PROCESSING THRESHOLD AND RUN MODE.               *
+*> ---------------------------------------------------------------*
+*>  MODIFICATION HISTORY                                         *
+*>  DATE       INIT  DESCRIPTION                                 *
+*>  2026-08-09 MWB   ORIGINAL COPYBOOK.                           *
+*> ---------------------------------------------------------------*
+01  CONTROL-CARD-RECORD.
+    05  CC-MAX-RECS        PIC 9(06).
+    05  CC-RUN-MODE                PIC X(07).
+        88  CC-MODE-NORMAL             VALUE "NORMAL ".
+        88  CC-MODE-INQUIRY            VALUE "INQUIRY".
+    05  FILLER                     PIC X(67).
