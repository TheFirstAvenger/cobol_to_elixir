@@ -0,0 +1,24 @@
+*> ---------------------------------------------------------------*
+*>  MASTREC.CPY                                                   *
+*>  MASTER TRANSACTION RECORD LAYOUT                              *
+*>  SHARED BY ANY PROGRAM IN THIS SHOP THAT READS OR VALIDATES    *
+*>  THE DAILY TRANSACTION FILE.  DO NOT DUPLICATE THESE FIELDS    *
+*>  IN A PROGRAM'S OWN WORKING-STORAGE -- COPY THIS MEMBER.       *
+*> ---------------------------------------------------------------*
+*>  MODIFICATION HISTORY                                         *
+*>  DATE       INIT  DESCRIPTION                                 *
+*>  2026-08-09 MWB   ORIGINAL COPYBOOK, FACTORED OUT OF COBOLTUT. *
+*> ---------------------------------------------------------------*
+01  MASTER-RECORD.
+    05  MR-KEY.
+        10  MR-ACCOUNT-NO          PIC 9(08).
+    05  MR-TRANS-DATE              PIC 9(08).
+    05  MR-TRANS-TYPE              PIC X(02).
+        88  MR-TYPE-DEBIT              VALUE "DR".
+        88  MR-TYPE-CREDIT             VALUE "CR".
+    05  MR-AMOUNT                  PIC S9(09)V99 COMP-3.
+    05  MR-CUSTOMER-NAME           PIC X(20).
+    05  MR-STATUS                  PIC X(01).
+        88  MR-STATUS-ACTIVE           VALUE "A".
+        88  MR-STATUS-INACTIVE         VALUE "I".
+    05  FILLER                     PIC X(15).
