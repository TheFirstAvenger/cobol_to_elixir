@@ -0,0 +1,18 @@
+*> ---------------------------------------------------------------*
+*>  REJREC.CPY                                                    *
+*>  REJECT-FILE RECORD -- THE MASTER RECORD FIELDS (SHARED FROM   *
+*>  MASTREC) FOR A FAILING RECORD, FOLLOWED BY THE REASON CODE/   *
+*>  TEXT THAT SUBTHREE'S EDITS FAILED IT FOR.                     *
+*> ---------------------------------------------------------------*
+*>  MODIFICATION HISTORY                                         *
+*>  DATE       INIT  DESCRIPTION                                 *
+*>  2026-08-09 MWB   ORIGINAL COPYBOOK.                           *
+*> ---------------------------------------------------------------*
+    COPY "mastrec.cpy"
+        REPLACING ==MASTER-RECORD== BY ==REJECT-RECORD==.
+    05  RJ-REASON-CODE             PIC X(04).
+        88  RJ-REASON-MISSING-ACCT     VALUE "E001".
+        88  RJ-REASON-MISSING-DATE     VALUE "E002".
+        88  RJ-REASON-BAD-AMOUNT       VALUE "E003".
+        88  RJ-REASON-BAD-TYPE         VALUE "E004".
+    05  RJ-REASON-TEXT             PIC X(40).
